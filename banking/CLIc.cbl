@@ -1,6 +1,6 @@
       ******************************************************************
       * Author: ALLSAFECYBER
-      * Date: 
+      * Date:
       * Purpose: Banking C.R.U.D
       * Tectonics: cobc
       ******************************************************************
@@ -14,70 +14,120 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CLIENT ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS DIGIT
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT AUDIT-TRAIL ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
+              FILE STATUS ARQST-AUD.
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENT LABEL RECORD STANDARD
                 DATA RECORD IS REG-CLI
                 VALUE OF FILE-ID IS "PRODUCTS.DAT".
-          01 REG-CLI.
-                02 DIGIT         PIC 9(04).
-                02 NAME           PIC X(30).
-                02 DATANASC       PIC 9(04).
-                02 BALANCE          PIC 9(05)V99.
-                02 TOTAL          PIC 9(06)V99.
+          COPY REGCLI.
+
+       FD AUDIT-TRAIL LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUDIT
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUDIT.
+                02 AUD-CODE        PIC 9(04).
+                02 AUD-PROGRAM     PIC X(08).
+                02 AUD-OLD-BALANCE PIC S9(05)V99.
+                02 AUD-NEW-BALANCE PIC S9(05)V99.
+                02 AUD-DATA-SIS.
+                     03 AUD-ANO PIC 9(04).
+                     03 AUD-MES PIC 9(02).
+                     03 AUD-DIA PIC 9(02).
 
        WORKING-STORAGE SECTION.
           01 REG-CLI-E.
                 02 DIGIT-E       PIC Z.ZZ9.
                 02 NAME-E         PIC X(30).
-                02 DATANASC-E       PIC Z.ZZ9.
-                02 BALANCE-E     PIC ZZ.ZZ9,99.
-                02 TOTAL-E        PIC ZZZ.ZZ9,99.
+                02 DATANASC-E       PIC 9(08).
+                02 BALANCE-E     PIC -ZZ.ZZ9,99.
+                02 TOTAL-E        PIC -ZZZ.ZZ9,99.
+                02 OVERDRAFT-LIMIT-E PIC ZZ.ZZ9,99.
           01 REG-CLI-W.
                 02 DIGIT-W         PIC 9(04).
                 02 NAME-W           PIC X(30).
-                02 DATANASC-W         PIC 9(04).
-                02 BALANCE-W       PIC 9(05)V99.
-                02 TOTAL-W          PIC 9(06)V99.
+                02 DATANASC-W         PIC 9(08).
+                02 DATANASC-W-R REDEFINES DATANASC-W.
+                     03 DATANASC-ANO-W PIC 9(04).
+                     03 DATANASC-MES-W PIC 9(02).
+                     03 DATANASC-DIA-W PIC 9(02).
+                02 BALANCE-W       PIC S9(05)V99.
+                02 TOTAL-W          PIC S9(06)V99.
+                02 ACCT-STATUS-W    PIC X(01).
+                02 OVERDRAFT-LIMIT-W PIC 9(05)V99 VALUE ZEROS.
           01 DATA-SIS.
                 02 ANO            PIC 9(04).
                 02 MES            PIC 9(02).
                 02 DIA            PIC 9(02).
+          01 AGE-W                  PIC 9(03).
+          01 AGE-E                  PIC ZZ9.
 
          01 ARQST                   PIC X(02).
+         01 ARQST-AUD               PIC X(02).
          01 WS-OPTION                PIC X(01) VALUE SPACES.
          01 WS-SAVE                PIC X(01) VALUE SPACES.
          01 WS-SPACE               PIC X(30) VALUE SPACES.
          01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAM".
          01 WS-FL                   PIC 9(01) VALUE ZEROS.
+         01 WS-OPEN-OK              PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY                PIC X(01) VALUE SPACES.
+         01 WS-SEARCH-MODE          PIC X(01) VALUE "D".
+         01 NAME-SEARCH-E           PIC X(30) VALUE SPACES.
+         01 WS-EOF-SCAN             PIC X(01) VALUE "N".
+         01 WS-MATCH-LEN            PIC 9(02) VALUE ZEROS.
+         01 WS-MATCH-POS            PIC 9(02) VALUE ZEROS.
+         01 WS-MATCH-FOUND          PIC 9(01) VALUE ZEROS.
 
        SCREEN SECTION.
          01 MONITOR.
               02 BLANK SCREEN.
               02 LINE 2  COL 5  VALUE "  /  /  ".
               02 COL 29  VALUE "BANKING CONTROL".
+              02 LINE 3  COL 19 VALUE "SEARCH (D)IGIT/(N)AME:".
               02 LINE 4  COL 19 VALUE "DIGIT of ACCOUNT:".
               02 LINE 6  COL 19 VALUE "NAME DO OWNER:".
               02 LINE 8  COL 19 VALUE "AGE:".
               02 LINE 10 COL 19 VALUE "BALANCE:".
               02 LINE 12 COL 19 VALUE "BALANCE TOTAL:".
+              02 LINE 13 COL 19 VALUE "STATUS:".
+              02 LINE 14 COL 19 VALUE "OVERDRAFT LIMIT:".
               02 LINE 15 COL 25 VALUE "WARNING:".
-      
+
        PROCEDURE DIVISION.
-       START.
+       START-PROGRAM.
               PERFORM OPEN-ARQ.
               PERFORM PROCESS UNTIL WS-OPTION = "N".
-              PERFORM END.
+              PERFORM END-PROGRAM.
 
        OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              OPEN EXTEND AUDIT-TRAIL.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDIT-TRAIL.
+              CLOSE AUDIT-TRAIL.
+
+       OPEN-CLIENT.
               OPEN I-O CLIENT.
-              IF ARQST NOT = "00"
-                     CLOSE CLIENT
-                     OPEN OUTPUT CLIENT.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 CLOSE CLIENT
+                 OPEN OUTPUT CLIENT
+                 MOVE 1 TO WS-OPEN-OK.
 
        PROCESS.
               PERFORM IMP-MONITOR.
@@ -102,19 +152,40 @@
                                  WS-FL.
        GO-DADOS.
               PERFORM IMP-MONITOR.
-              PERFORM GO-DIGIT UNTIL WS-FL = 1.
+              MOVE "N" TO WS-EOF-SCAN.
+              ACCEPT WS-SEARCH-MODE AT 0341 WITH PROMPT AUTO.
+              IF WS-SEARCH-MODE = "N"
+                 PERFORM GO-NAME UNTIL WS-FL = 1
+              ELSE
+                 PERFORM GO-DIGIT UNTIL WS-FL = 1.
               DISPLAY WS-SPACE AT 2030.
               MOVE   DIGIT-W   TO DIGIT-E.
               MOVE   NAME-W     TO NAME-E.
               MOVE   DATANASC-W   TO DATANASC-E.
               MOVE   BALANCE-W TO BALANCE-E.
               MOVE   TOTAL-W TO TOTAL-E.
+              MOVE   OVERDRAFT-LIMIT-W TO OVERDRAFT-LIMIT-E.
+              PERFORM CAL-AGE.
+
+       CAL-AGE.
+              COMPUTE AGE-W = ANO - DATANASC-ANO-W.
+              IF MES < DATANASC-MES-W
+                 OR (MES = DATANASC-MES-W AND DIA < DATANASC-DIA-W)
+                 SUBTRACT 1 FROM AGE-W.
+              MOVE AGE-W TO AGE-E.
 
        SHOW-DADOS.
            DISPLAY NAME-E     AT 0636.
            DISPLAY DATANASC-E AT 0831.
+           DISPLAY AGE-E      AT 0824.
            DISPLAY BALANCE-E    AT 1035.
            DISPLAY TOTAL-E    AT 1232.
+           DISPLAY ACCT-STATUS-W AT 1327.
+           DISPLAY OVERDRAFT-LIMIT-E AT 1436.
+           IF ACCT-STATUS-W = "C"
+              DISPLAY "ACCOUNT CLOSED" AT 2030
+           ELSE IF ACCT-STATUS-W = "F"
+              DISPLAY "ACCOUNT FROZEN" AT 2030.
 
 
 
@@ -126,19 +197,70 @@
                  DISPLAY WS-MENS1 AT 1535
                  CLOSE CLIENT
                  STOP RUN.
-              CLOSE CLIENT.
-              PERFORM OPEN-ARQ.
-              MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRY UNTIL WS-FL >= 1.
+              MOVE DIGIT-W TO DIGIT.
+              READ CLIENT
+                  INVALID KEY
+                     MOVE 2 TO WS-FL
+                  NOT INVALID KEY
+                     MOVE REG-CLI TO REG-CLI-W
+                     MOVE 1 TO WS-FL
+                     PERFORM WRITE-AUDIT
+              END-READ.
               IF WS-FL = 2
                  DISPLAY "NO REGISTRY" AT 2030.
 
-       LER-REGISTRY.
-              READ CLIENT NEXT AT END MOVE 2 TO WS-FL.
-              IF ARQST = "00"
-                 IF DIGIT-W = DIGIT
-                    MOVE REG-CLI TO REG-CLI-W
-                    MOVE 1 TO WS-FL.
+       GO-NAME.
+              DISPLAY WS-SPACE AT 2030.
+              MOVE "N" TO WS-EOF-SCAN.
+              ACCEPT NAME-SEARCH-E AT 0636 WITH PROMPT AUTO.
+              IF NAME-SEARCH-E = SPACES
+                 DISPLAY WS-MENS1 AT 1535
+                 CLOSE CLIENT
+                 STOP RUN.
+              COMPUTE WS-MATCH-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(NAME-SEARCH-E)).
+              MOVE ZEROS TO DIGIT.
+              START CLIENT KEY IS NOT LESS THAN DIGIT
+                  INVALID KEY MOVE "Y" TO WS-EOF-SCAN.
+              IF WS-EOF-SCAN NOT = "Y"
+                 PERFORM SCAN-NAME UNTIL WS-FL = 1 OR WS-EOF-SCAN = "Y".
+              IF WS-EOF-SCAN = "Y"
+                 DISPLAY "NO REGISTRY" AT 2030.
+
+       SCAN-NAME.
+              READ CLIENT NEXT
+                  AT END
+                     MOVE "Y" TO WS-EOF-SCAN
+                  NOT AT END
+                     PERFORM CHECK-NAME-MATCH
+              END-READ.
+
+       CHECK-NAME-MATCH.
+              MOVE 0 TO WS-MATCH-FOUND.
+              PERFORM VARYING WS-MATCH-POS FROM 1 BY 1
+                 UNTIL WS-MATCH-POS > (31 - WS-MATCH-LEN)
+                    OR WS-MATCH-FOUND = 1
+                 IF NAME(WS-MATCH-POS:WS-MATCH-LEN) =
+                    NAME-SEARCH-E(1:WS-MATCH-LEN)
+                    MOVE 1 TO WS-MATCH-FOUND
+                 END-IF
+              END-PERFORM.
+              IF WS-MATCH-FOUND = 1
+                 MOVE REG-CLI TO REG-CLI-W
+                 MOVE 1 TO WS-FL
+                 PERFORM WRITE-AUDIT.
+
+       WRITE-AUDIT.
+              MOVE DIGIT-W    TO AUD-CODE.
+              MOVE "CLIC"     TO AUD-PROGRAM.
+              MOVE BALANCE-W  TO AUD-OLD-BALANCE.
+              MOVE BALANCE-W  TO AUD-NEW-BALANCE.
+              MOVE DATA-SIS   TO AUD-DATA-SIS.
+              OPEN EXTEND AUDIT-TRAIL.
+              WRITE REG-AUDIT.
+              IF ARQST-AUD NOT = "00"
+                 DISPLAY "AUDIT WRITE ERROR" AT 2030.
+              CLOSE AUDIT-TRAIL.
 
        CONTINUA.
               DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
@@ -150,8 +272,8 @@
                      DISPLAY WS-SPACE AT 1535
                      DISPLAY "WRITE S OU N" AT 1535.
 
-       END.
+       END-PROGRAM.
               DISPLAY WS-MENS1 AT 1535.
               CLOSE CLIENT.
               STOP RUN.
-      
+
