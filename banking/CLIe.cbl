@@ -1,9 +1,9 @@
-    ****************************************************** ****************
+      ******************************************************************
       * Author: ALLSAFECYBER
       * Gives you:
       * Purpose: Banking C.R.U.D
       * Tectonics: cobc
-      ****************************************************** ****************
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLIENT.
        ENVIRONMENT DIVISION.
@@ -12,128 +12,358 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT CLIENTS ASSIGN TO DISK
-              SEQUENTIAL ORGANIZATION
-              SEQUENTIAL ACCESS MODE
+              ORGANIZATION INDEXED
+              ACCESS MODE RANDOM
+              RECORD KEY IS DIGIT
+              LOCK MODE IS AUTOMATIC
               FILE STATUS ARQST.
 
-       DATE DIVISION.
+              SELECT AUDIT-TRAIL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+       DATA DIVISION.
        FILE SECTION.
        FD CLIENTS LABEL RECORD STANDARD
                 DATA RECORD IS REG-CLI
                 VALUE OF FILE-ID IS "PRODUCTS.DAT".
-          01 REG-CLI.
-                02 CODE PIC 9(04).
-                02 PIC NAME X(30).
-                02 DATANASC PIC 9(04).
-                02 PIC 9(05)V99 BALANCE.
-                02 TOTAL PIC 9(06)V99.
+          COPY REGCLI.
+
+       FD AUDIT-TRAIL LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUDIT
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUDIT.
+                02 AUD-CODE        PIC 9(04).
+                02 AUD-PROGRAM     PIC X(08).
+                02 AUD-OLD-BALANCE PIC S9(05)V99.
+                02 AUD-NEW-BALANCE PIC S9(05)V99.
+                02 AUD-DATA-SIS.
+                     03 AUD-ANO PIC 9(04).
+                     03 AUD-MES PIC 9(02).
+                     03 AUD-DIA PIC 9(02).
 
        WORKING-STORAGE SECTION.
           01 REG-CLI-E.
-                02 E-CODE PIC Z.ZZ9.
-                02 E-NAME PIC X(30).
-                02 DATANASC-E PIC Z.ZZ9.
-                02 BALANCE-E PIC ZZ.ZZ9.99.
-                02 TOTAL-E PIC ZZZ.ZZ9.99.
+                02 CODE-E     PIC Z.ZZ9.
+                02 NAME-E     PIC X(30).
+                02 DATANASC-E PIC 9(08).
+                02 BALANCE-E  PIC -ZZ.ZZ9,99.
+                02 TOTAL-E    PIC -ZZZ.ZZ9,99.
+                02 ACCT-STATUS-E PIC X(01).
+                02 OVERDRAFT-LIMIT-E PIC ZZ.ZZ9,99.
           01 REG-CLI-W.
-                02 CODE-W PIC 9(04).
-                02 NAME-W PIC X(30).
-                02 DATANASC-W PIC 9(04).
-                02 BALANCE-W PIC 9(05)V99.
-                02 TOTAL-W PIC 9(06)V99.
+                02 CODE-W     PIC 9(04).
+                02 NAME-W     PIC X(30).
+                02 DATANASC-W PIC 9(08).
+                02 DATANASC-W-R REDEFINES DATANASC-W.
+                     03 DATANASC-ANO-W PIC 9(04).
+                     03 DATANASC-MES-W PIC 9(02).
+                     03 DATANASC-DIA-W PIC 9(02).
+                02 BALANCE-W  PIC S9(05)V99.
+                02 TOTAL-W    PIC S9(06)V99.
+                02 ACCT-STATUS-W PIC X(01).
+                02 OVERDRAFT-LIMIT-W PIC 9(05)V99 VALUE ZEROS.
+          01 BALANCE-OLD-W  PIC S9(05)V99.
           01 DATA-SIS.
-                02 YEAR PIC 9(04).
-                02 MONTH PIC 9(02).
-                02 DAY PIC 9(02).
-
-         01 ARQST PIC X(02).
-         01 WS-OPCAO PIC X(01) VALUE SPACES.
-         01 WS-SAVE PIC X(01) VALUE SPACES.
-         01 WS-ESPACO PIC X(30) VALUE SPACES.
-         01 WS-MENS1 PIC X(20) VALUE "END OF PROGRAM".
-         01 WS-FL PIC 9(01) VALUE ZEROS.
-      
+                02 ANO PIC 9(04).
+                02 MES PIC 9(02).
+                02 DIA PIC 9(02).
+          01 AGE-W               PIC 9(03).
+          01 AGE-E               PIC ZZ9.
+          01 WS-NAME-OK          PIC 9(01) VALUE ZEROS.
+          01 WS-AGE-OK           PIC 9(01) VALUE ZEROS.
+          01 WS-BAL-OK           PIC 9(01) VALUE ZEROS.
+          01 WS-STATUS-OK        PIC 9(01) VALUE ZEROS.
+          01 WS-LIMIT-OK         PIC 9(01) VALUE ZEROS.
+          01 WS-MIN-AGE          PIC 9(03) VALUE 18.
+          01 WS-MAX-BALANCE      PIC 9(05)V99 VALUE 99999,00.
+          01 WS-LARGE-CHANGE     PIC S9(05)V99 VALUE 1000,00.
+          01 WS-CHECKER-ID       PIC X(08) VALUE SPACES.
+          01 WS-CHECKER-PW       PIC X(08) VALUE SPACES.
+          01 WS-CHECKER-ID-OK    PIC X(08) VALUE "SUPERVSR".
+          01 WS-CHECKER-PW-OK    PIC X(08) VALUE "APPROVE1".
+          01 WS-CHECKER-OK       PIC 9(01) VALUE ZEROS.
+          01 WS-CHECKER-TRIES    PIC 9(01) VALUE ZEROS.
+
+         01 ARQST     PIC X(02).
+         01 ARQST-AUD PIC X(02).
+         01 WS-OPTION PIC X(01) VALUE SPACES.
+         01 WS-SAVE   PIC X(01) VALUE SPACES.
+         01 WS-SPACE  PIC X(30) VALUE SPACES.
+         01 WS-MENS1  PIC X(20) VALUE "END OF PROGRAM".
+         01 WS-FL     PIC 9(01) VALUE ZEROS.
+         01 WS-OPEN-OK PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY  PIC X(01) VALUE SPACES.
+
        SCREEN SECTION.
-         01 SCREEN
+         01 MONITOR.
               02 BLANK SCREEN.
-              02 LINE 2 COL 5 VALUE " / / ".
+              02 LINE 2 COL 5 VALUE "  /  /  ".
               02 COL 29 VALUE "BANKING SYSTEM ED.FILES".
               02 LINE 4 COL 19 VALUE "ACCOUNT CODE:".
               02 LINE 6 COL 19 VALUE "OWNER'S NAME:".
-              02 LINE 7 COL 19 VALUE "NEW NAME OF THE OWNER:".
               02 LINE 8 COL 19 VALUE "AGE:".
-              02 LINE 9 COL 19 VALUE "NEW AGE:".
               02 LINE 10 COL 19 VALUE "CURRENT BALANCE:".
               02 LINE 11 COL 19 VALUE "NEW CURRENT BALANCE:".
               02 LINE 12 COL 19 VALUE "TOTAL COST:".
+              02 LINE 13 COL 19 VALUE "STATUS (O/F/C):".
+              02 LINE 14 COL 19 VALUE "OVERDRAFT LIMIT:".
               02 LINE 15 COL 25 VALUE "MESSAGE:".
-
+              02 LINE 16 COL 19 VALUE "CHECKER ID:".
+              02 LINE 17 COL 19 VALUE "CHECKER PASSWORD:".
 
        PROCEDURE DIVISION.
-       START.
-              PERFORM OPEN-FILE
+       START-PROGRAM.
+              PERFORM OPEN-ARQ.
               PERFORM PROCESS UNTIL WS-OPTION = "N".
-              PERFORM FINALIZES.
+              PERFORM END-PROGRAM.
+
+       OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              OPEN EXTEND AUDIT-TRAIL.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDIT-TRAIL.
+              CLOSE AUDIT-TRAIL.
 
-       OPEN-FILE
-              OPEN I-O CUSTOMERS.
-              IF ARQST NOT = "00"
-                     CLOSE CUSTOMERS
-                     OPEN OUTPUT CLIENTS.
+       OPEN-CLIENT.
+              OPEN I-O CLIENTS.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 CLOSE CLIENTS
+                 OPEN OUTPUT CLIENTS
+                 MOVE 1 TO WS-OPEN-OK.
 
        PROCESS.
-              PERFORM PRINT-SCREEN.
-              PERFORM DATA INPUT.
-              PERFORM DATA SHOW.
-              PERFORM ENTER-NEW.
-              PERFORM TOTAL CALCULATION.
-              PERFORM WRITE UNTIL WS-SALVA = "S" OR "N".
+              PERFORM IMP-MONITOR.
+              PERFORM GO-DADOS.
+              PERFORM SHOW-DADOS.
+              IF ACCT-STATUS-W = "C"
+                 DISPLAY "ACCOUNT CLOSED - NO CHANGES ALLOWED" AT 2030
+                 MOVE "N" TO WS-SAVE
+              ELSE IF ACCT-STATUS-W = "F"
+                 DISPLAY "ACCOUNT FROZEN - NO CHANGES ALLOWED" AT 2030
+                 MOVE "N" TO WS-SAVE
+              ELSE
+                 PERFORM ENTER-NEW
+                 PERFORM CAL-TOTAL
+                 PERFORM CONFIRM-SAVE UNTIL WS-SAVE = "S" OR "N".
+              IF WS-SAVE = "S"
+                 PERFORM CHECK-SIGN-OFF.
               IF WS-SAVE = "S"
-                 PERFORM RECORD
+                 PERFORM RECORD-REG
               ELSE
                  DISPLAY "RECORD NOT RECORDED" AT 2030.
-              PERFORM CONTINUES UNTIL WS-OPTION = "Y" OR "N".
+              PERFORM CONTINUA UNTIL WS-OPTION = "S" OR "N".
 
-       IMP-SCREEN.
-              DISPLAY SCREEN.
+       IMP-MONITOR.
+              DISPLAY MONITOR.
               MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
-              DISPLAY DAY AT 0205.
+              DISPLAY DIA AT 0205.
               DISPLAY MES AT 0208.
-              DISPLAY YEAR AT 0211.
+              DISPLAY ANO AT 0211.
       * ----------------------------- Variable initialization
               MOVE SPACE TO WS-OPTION
                                  WS-SAVE
-                                 NAME IS.
-              MOVE ZEROS TO E-CODE
+                                 NAME-E.
+              MOVE ZEROS TO CODE-E
                                  DATANASC-E
                                  BALANCE-E
                                  TOTAL-E
-                                 WS-FL.
-      
-       DATA ENTRY.
-              PERFORM CODE ENTER UNTIL WS-FL = 1.
-              DISPLAY WS-ESPACO AT 2030.
-              MOVE CODE-W TO CODE-E.
-              MOVE NAME-W TO NAME-E.
+                                 WS-FL
+                                 WS-NAME-OK
+                                 WS-AGE-OK
+                                 WS-BAL-OK
+                                 WS-STATUS-OK
+                                 WS-LIMIT-OK.
+
+       GO-DADOS.
+              PERFORM GO-CODE UNTIL WS-FL = 1.
+              DISPLAY WS-SPACE AT 2030.
+              MOVE CODE-W     TO CODE-E.
+              MOVE NAME-W     TO NAME-E.
               MOVE DATANASC-W TO DATANASC-E.
-              MOVE BALANCE-W TO BALANCE-E.
-              MOVE TOTAL-W TOTAL-E.
+              MOVE BALANCE-W  TO BALANCE-E.
+              MOVE TOTAL-W    TO TOTAL-E.
+              MOVE BALANCE-W  TO BALANCE-OLD-W.
+              MOVE OVERDRAFT-LIMIT-W TO OVERDRAFT-LIMIT-E.
+              PERFORM CAL-AGE.
+
+       CAL-AGE.
+              COMPUTE AGE-W = ANO - DATANASC-ANO-W.
+              IF MES < DATANASC-MES-W
+                 OR (MES = DATANASC-MES-W AND DIA < DATANASC-DIA-W)
+                 SUBTRACT 1 FROM AGE-W.
+              MOVE AGE-W TO AGE-E.
+
+       GO-CODE.
+              ACCEPT CODE-E AT 0438 WITH PROMPT AUTO.
+              MOVE CODE-E TO CODE-W.
+              IF CODE-W = 9999
+                 DISPLAY WS-MENS1 AT 1535
+                 CLOSE CLIENTS
+                 STOP RUN.
+              MOVE CODE-W TO DIGIT.
+              READ CLIENTS
+                  INVALID KEY
+                     MOVE 2 TO WS-FL
+                  NOT INVALID KEY
+                     MOVE REG-CLI TO REG-CLI-W
+                     MOVE 1 TO WS-FL
+                     MOVE BALANCE-W TO BALANCE-OLD-W
+                     PERFORM WRITE-AUDIT
+              END-READ.
+              IF WS-FL = 2
+                 DISPLAY "NO REGISTRY" AT 2030.
 
-       DATA SHOW.
-           DISPLAY NAME-E AT 0636.
-           DISPLAY DATANASC-E AT 0831.
-           DISPLAY BALANCE-E AT 1035.
+       SHOW-DADOS.
+           DISPLAY NAME-E        AT 0636.
+           DISPLAY DATANASC-E    AT 0831.
+           DISPLAY AGE-E         AT 0824.
+           DISPLAY BALANCE-E     AT 1035.
+           DISPLAY TOTAL-E       AT 1232.
+           DISPLAY ACCT-STATUS-W AT 1335.
+           DISPLAY OVERDRAFT-LIMIT-E AT 1436.
+
+       ENTER-NEW.
+           PERFORM ACCEPT-NOME UNTIL WS-NAME-OK = 1.
+           PERFORM ACCEPT-DATANASC UNTIL WS-AGE-OK = 1.
+           PERFORM ACCEPT-BALANCE UNTIL WS-BAL-OK = 1.
+           MOVE ACCT-STATUS-W TO ACCT-STATUS-E.
+           PERFORM ACCEPT-STATUS UNTIL WS-STATUS-OK = 1.
+           PERFORM ACCEPT-OVERDRAFT UNTIL WS-LIMIT-OK = 1.
+
+       ACCEPT-NOME.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT NAME-E AT 0636 WITH PROMPT AUTO.
+           MOVE NAME-E TO NAME-W.
+           IF NAME-W = SPACES
+              DISPLAY "NAME CANNOT BE BLANK" AT 2030
+              MOVE 0 TO WS-NAME-OK
+           ELSE
+              MOVE 1 TO WS-NAME-OK.
+
+       ACCEPT-DATANASC.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT DATANASC-E AT 0831 WITH PROMPT AUTO.
+           MOVE DATANASC-E TO DATANASC-W.
+           IF DATANASC-ANO-W = 0
+              OR DATANASC-ANO-W > ANO
+              OR DATANASC-MES-W < 1 OR DATANASC-MES-W > 12
+              OR DATANASC-DIA-W < 1 OR DATANASC-DIA-W > 31
+              DISPLAY "INVALID DATE OF BIRTH" AT 2030
+              MOVE 0 TO WS-AGE-OK
+           ELSE
+              PERFORM CAL-AGE
+              IF AGE-W < WS-MIN-AGE
+                 DISPLAY "MINIMUM AGE NOT MET" AT 2030
+                 MOVE 0 TO WS-AGE-OK
+              ELSE
+                 DISPLAY AGE-E AT 0824
+                 MOVE 1 TO WS-AGE-OK.
+
+       ACCEPT-BALANCE.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT BALANCE-E AT 1136 WITH PROMPT AUTO.
+           MOVE BALANCE-E TO BALANCE-W.
+           IF BALANCE-W > WS-MAX-BALANCE
+              DISPLAY "BALANCE EXCEEDS MAXIMUM ALLOWED" AT 2030
+              MOVE 0 TO WS-BAL-OK
+           ELSE IF BALANCE-W < (0 - OVERDRAFT-LIMIT-W)
+              DISPLAY "BALANCE EXCEEDS OVERDRAFT LIMIT" AT 2030
+              MOVE 0 TO WS-BAL-OK
+           ELSE
+              MOVE 1 TO WS-BAL-OK.
+
+       ACCEPT-STATUS.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT ACCT-STATUS-E AT 1335 WITH PROMPT AUTO.
+           IF ACCT-STATUS-E = "O" OR "F" OR "C"
+              MOVE ACCT-STATUS-E TO ACCT-STATUS-W
+              MOVE 1 TO WS-STATUS-OK
+           ELSE
+              DISPLAY "STATUS MUST BE O, F OR C" AT 2030
+              MOVE 0 TO WS-STATUS-OK.
+
+       ACCEPT-OVERDRAFT.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT OVERDRAFT-LIMIT-E AT 1436 WITH PROMPT AUTO.
+           MOVE OVERDRAFT-LIMIT-E TO OVERDRAFT-LIMIT-W.
+           IF OVERDRAFT-LIMIT-W > WS-MAX-BALANCE
+              DISPLAY "OVERDRAFT LIMIT EXCEEDS MAXIMUM ALLOWED" AT 2030
+              MOVE 0 TO WS-LIMIT-OK
+           ELSE
+              MOVE 1 TO WS-LIMIT-OK.
+
+       CAL-TOTAL.
+           COMPUTE TOTAL-W = BALANCE-W.
+           MOVE TOTAL-W TO TOTAL-E.
            DISPLAY TOTAL-E AT 1232.
 
+       CONFIRM-SAVE.
+           DISPLAY "SAVE (S/N)? [ ]" AT 1430.
+           ACCEPT WS-SAVE AT 1445 WITH PROMPT AUTO.
+
+       CHECK-SIGN-OFF.
+           IF FUNCTION ABS(BALANCE-W - BALANCE-OLD-W) > WS-LARGE-CHANGE
+              DISPLAY "SECOND SIGN-OFF REQUIRED FOR THIS CHANGE" AT 2030
+              MOVE 0 TO WS-CHECKER-OK
+              MOVE 0 TO WS-CHECKER-TRIES
+              PERFORM ACCEPT-CHECKER
+                 UNTIL WS-CHECKER-OK = 1 OR WS-CHECKER-TRIES = 3
+              IF WS-CHECKER-OK NOT = 1
+                 DISPLAY "SIGN-OFF DENIED - CHANGE NOT SAVED" AT 2030
+                 MOVE "N" TO WS-SAVE.
+
+       ACCEPT-CHECKER.
+           DISPLAY WS-SPACE AT 2030.
+           ADD 1 TO WS-CHECKER-TRIES.
+           ACCEPT WS-CHECKER-ID AT 1636 WITH PROMPT AUTO.
+           ACCEPT WS-CHECKER-PW AT 1736 WITH PROMPT AUTO SECURE.
+           IF WS-CHECKER-ID = WS-CHECKER-ID-OK
+              AND WS-CHECKER-PW = WS-CHECKER-PW-OK
+              MOVE 1 TO WS-CHECKER-OK
+           ELSE
+              DISPLAY "INVALID CHECKER CREDENTIALS" AT 2030
+              MOVE 0 TO WS-CHECKER-OK.
+
+       RECORD-REG.
+           MOVE REG-CLI-W TO REG-CLI.
+           REWRITE REG-CLI.
+           IF ARQST NOT = "00"
+                DISPLAY "ERROR OPS" AT 1535
+                STOP " ".
+           PERFORM WRITE-AUDIT.
 
-       TO RECORD.
-              DISPLAY "SAVE (Y/N)? [ ]" AT 1430.
-              ACCEPT WS-SALVA AT 1445 WITH AUTO PROMPT.
+       WRITE-AUDIT.
+           MOVE CODE-W          TO AUD-CODE.
+           MOVE "CLIE"          TO AUD-PROGRAM.
+           MOVE BALANCE-OLD-W   TO AUD-OLD-BALANCE.
+           MOVE BALANCE-W       TO AUD-NEW-BALANCE.
+           MOVE DATA-SIS        TO AUD-DATA-SIS.
+           OPEN EXTEND AUDIT-TRAIL.
+           WRITE REG-AUDIT.
+           IF ARQST-AUD NOT = "00"
+                DISPLAY "AUDIT WRITE ERROR" AT 1535
+                STOP " ".
+           CLOSE AUDIT-TRAIL.
 
+       CONTINUA.
+           DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
+           ACCEPT WS-OPTION AT 1447 WITH PROMPT AUTO.
+           IF WS-OPTION = "S" OR = "N"
+                  DISPLAY WS-SPACE AT 1430
+                  DISPLAY WS-SPACE AT 1535
+           ELSE
+                  DISPLAY WS-SPACE AT 1535
+                  DISPLAY "WRITE S OU N" AT 1535.
 
-       RECORD
-              CLOSE CUSTOMERS.
-              OPEN I-O CUSTOMERS.
-              READ CUSTOMERS.
-              MOVE REG-CLI-W TO REG-CLI.
-              REWRITE REG
\ No newline at end of file
+       END-PROGRAM.
+           DISPLAY WS-MENS1 AT 1535.
+           CLOSE CLIENTS.
+           STOP RUN.
