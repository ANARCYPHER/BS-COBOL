@@ -1,59 +1,92 @@
-       ******************************************************************
+      ******************************************************************
       * Author: ALLSAFECYBER
-      * Date: 
+      * Date:
       * Purpose: Banking C.R.U.D
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    CLIENT.
-      
+
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-              SELECT  ASSIGN TO DISK
+              SELECT CLIENTS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE RANDOM
+              RECORD KEY IS DIGIT
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT AUDIT-TRAIL ASSIGN TO DISK
               ORGANIZATION SEQUENTIAL
               ACCESS MODE SEQUENTIAL
-              FILE STATUS ARQST.
+              FILE STATUS ARQST-AUD.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  LABEL RECORD STANDARD
+       FD CLIENTS LABEL RECORD STANDARD
                 DATA RECORD IS REG-CLI
-                VALUE OF FILE-ID IS "PRODUTOS.DAT".
-          01 REG-CLI.
-                02 COD         PIC 9(04).
-                02 NOME           PIC X(30).
-                02 DATANASC       PIC 9(08).
-                02 SALDO          PIC 9(05)V99.
-                02 TOTAL          PIC 9(06)V99.
+                VALUE OF FILE-ID IS "PRODUCTS.DAT".
+          COPY REGCLI.
+
+       FD AUDIT-TRAIL LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUDIT
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUDIT.
+                02 AUD-CODE        PIC 9(04).
+                02 AUD-PROGRAM     PIC X(08).
+                02 AUD-OLD-BALANCE PIC S9(05)V99.
+                02 AUD-NEW-BALANCE PIC S9(05)V99.
+                02 AUD-DATA-SIS.
+                     03 AUD-ANO PIC 9(04).
+                     03 AUD-MES PIC 9(02).
+                     03 AUD-DIA PIC 9(02).
 
        WORKING-STORAGE SECTION.
           01 REG-CLI-E.
                 02 COD-E       PIC Z.ZZ9.
                 02 NOME-E         PIC X(30).
-                02 DATANASC-E     PIC Z.ZZ9.
-                02 SALDO-E        PIC ZZ.ZZ9,99.
-                02 TOTAL-E        PIC ZZZ.ZZ9,99.
+                02 DATANASC-E     PIC 9(08).
+                02 SALDO-E        PIC -ZZ.ZZ9,99.
+                02 TOTAL-E        PIC -ZZZ.ZZ9,99.
+                02 OVERDRAFT-LIMIT-E PIC ZZ.ZZ9,99.
           01 REG-CLI-W.
                 02 COD-W         PIC 9(04).
                 02 NOME-W           PIC X(30).
-                02 DATANASC-W       PIC 9(04).
-                02 SALDO-W          PIC 9(05)V99.
-                02 TOTAL-W          PIC 9(06)V99.
+                02 DATANASC-W       PIC 9(08).
+                02 DATANASC-W-R REDEFINES DATANASC-W.
+                     03 DATANASC-ANO-W PIC 9(04).
+                     03 DATANASC-MES-W PIC 9(02).
+                     03 DATANASC-DIA-W PIC 9(02).
+                02 SALDO-W          PIC S9(05)V99.
+                02 TOTAL-W          PIC S9(06)V99.
+                02 ACCT-STATUS-W    PIC X(01) VALUE "O".
+                02 OVERDRAFT-LIMIT-W PIC 9(05)V99 VALUE ZEROS.
           01 DATA-SIS.
                 02 ANO            PIC 9(04).
                 02 MES            PIC 9(02).
                 02 DIA            PIC 9(02).
+          01 AGE-W                  PIC 9(03).
+          01 AGE-E                  PIC ZZ9.
+          01 WS-MIN-AGE             PIC 9(03) VALUE 18.
+          01 WS-AGE-OK              PIC 9(01) VALUE ZEROS.
+          01 WS-NAME-OK             PIC 9(01) VALUE ZEROS.
+          01 WS-BAL-OK              PIC 9(01) VALUE ZEROS.
+          01 WS-LIMIT-OK            PIC 9(01) VALUE ZEROS.
+          01 WS-MAX-BALANCE         PIC 9(05)V99 VALUE 99999,00.
 
          01 ARQST                   PIC X(02).
+         01 ARQST-AUD               PIC X(02).
          01 WS-OPTION                PIC X(01) VALUE SPACES.
          01 WS-SAVE                PIC X(01) VALUE SPACES.
          01 WS-SPACE               PIC X(30) VALUE SPACES.
          01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
          01 WS-FL                   PIC 9(01) VALUE ZEROS.
+         01 WS-OPEN-OK              PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY                PIC X(01) VALUE SPACES.
 
          SCREEN SECTION.
          01 MONITOR.
@@ -65,24 +98,42 @@
               02 LINE 8  COL 19 VALUE "AGE:".
               02 LINE 10 COL 19 VALUE "ACTUAL BALANCE:".
               02 LINE 12 COL 19 VALUE "TOTAL BALANCE:".
+              02 LINE 13 COL 19 VALUE "STATUS:".
+              02 LINE 14 COL 19 VALUE "OVERDRAFT LIMIT:".
               02 LINE 15 COL 25 VALUE "WARNING:".
 
        PROCEDURE DIVISION.
-       START.
+       START-PROGRAM.
               PERFORM OPEN-ARQ.
               PERFORM PROCESS UNTIL WS-OPTION = "N".
-              PERFORM END.
-      
+              PERFORM END-PROGRAM.
+
        OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              OPEN EXTEND AUDIT-TRAIL.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDIT-TRAIL.
+              CLOSE AUDIT-TRAIL.
+
+       OPEN-CLIENT.
               OPEN I-O CLIENTS.
-              IF ARQST NOT = "00"
-                     CLOSE 
-                     OPEN OUTPUT .
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 CLOSE CLIENTS
+                 OPEN OUTPUT CLIENTS
+                 MOVE 1 TO WS-OPEN-OK.
+
        PROCESS.
               PERFORM IMP-MONITOR.
-              PERFORM OPEN-DATE.
+              PERFORM OPEN-COD UNTIL WS-FL = 1.
+              PERFORM ENTER-DADOS.
               PERFORM CAL-TOTAL.
-              PERFORM RECORD  UNTIL WS-SAVE = "S" OR "N".
+              PERFORM CONFIRM-SAVE  UNTIL WS-SAVE = "S" OR "N".
               IF WS-SAVE = "S"
                  PERFORM RECORD-REG
               ELSE
@@ -103,47 +154,124 @@
                                  DATANASC-E
                                  SALDO-E
                                  TOTAL-E
-                                 WS-FL.
+                                 WS-FL
+                                 WS-AGE-OK
+                                 WS-NAME-OK
+                                 WS-BAL-OK
+                                 WS-LIMIT-OK.
 
        OPEN-COD.
               ACCEPT COD-E   AT 0438 WITH PROMPT AUTO.
               MOVE   COD-E   TO COD-W.
               IF COD-W = 9999
                  DISPLAY WS-MENS1 AT 1535
-                 CLOSE 
+                 CLOSE CLIENTS
                  STOP RUN.
-              CLOSE .
-              PERFORM OPEN-ARQ.
-              MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRY UNTIL WS-FL >= 1.
-              IF WS-FL = 2
-                 DISPLAY "ALREADY on SYSTEM" AT 2030.
+              IF COD-W = 0
+                 DISPLAY "INVALID ACCOUNT CODE" AT 2030
+                 MOVE 0 TO WS-FL
+              ELSE
+                 MOVE COD-W TO DIGIT
+                 READ CLIENTS
+                     INVALID KEY
+                        MOVE 1 TO WS-FL
+                     NOT INVALID KEY
+                        DISPLAY "ALREADY on SYSTEM" AT 2030
+                        MOVE 0 TO WS-FL
+                 END-READ.
 
-       LER-REGISTRY.
-              READ  NEXT AT END MOVE 1 TO WS-FL.
-              IF ARQST = "00"
-                 IF COD-W = COD
-                    MOVE 2 TO WS-FL.      
+       ENTER-DADOS.
+              PERFORM ACCEPT-NOME UNTIL WS-NAME-OK = 1.
+              PERFORM ACCEPT-DATANASC UNTIL WS-AGE-OK = 1.
+              PERFORM ACCEPT-SALDO UNTIL WS-BAL-OK = 1.
+              PERFORM ACCEPT-OVERDRAFT UNTIL WS-LIMIT-OK = 1.
+
+       ACCEPT-NOME.
+              DISPLAY WS-SPACE AT 2030.
+              ACCEPT NOME-E     AT 0634 WITH PROMPT AUTO.
+              MOVE   NOME-E     TO NOME-W.
+              IF NOME-W = SPACES
+                 DISPLAY "NAME CANNOT BE BLANK" AT 2030
+                 MOVE 0 TO WS-NAME-OK
+              ELSE
+                 MOVE 1 TO WS-NAME-OK.
+
+       ACCEPT-SALDO.
+              DISPLAY WS-SPACE AT 2030.
+              ACCEPT SALDO-E    AT 1035 WITH PROMPT AUTO.
+              MOVE   SALDO-E    TO SALDO-W.
+              IF SALDO-W > WS-MAX-BALANCE
+                 DISPLAY "BALANCE EXCEEDS MAXIMUM ALLOWED" AT 2030
+                 MOVE 0 TO WS-BAL-OK
+              ELSE
+                 MOVE 1 TO WS-BAL-OK.
+
+       ACCEPT-OVERDRAFT.
+              DISPLAY WS-SPACE AT 2030.
+              ACCEPT OVERDRAFT-LIMIT-E AT 1436 WITH PROMPT AUTO.
+              MOVE   OVERDRAFT-LIMIT-E TO OVERDRAFT-LIMIT-W.
+              IF OVERDRAFT-LIMIT-W > WS-MAX-BALANCE
+                 DISPLAY "LIMIT EXCEEDS MAXIMUM ALLOWED" AT 2030
+                 MOVE 0 TO WS-LIMIT-OK
+              ELSE
+                 MOVE 1 TO WS-LIMIT-OK.
+
+       ACCEPT-DATANASC.
+              DISPLAY WS-SPACE AT 2030.
+              ACCEPT DATANASC-E AT 0834 WITH PROMPT AUTO.
+              MOVE   DATANASC-E TO DATANASC-W.
+              IF DATANASC-ANO-W = 0
+                 OR DATANASC-ANO-W > ANO
+                 OR DATANASC-MES-W < 1 OR DATANASC-MES-W > 12
+                 OR DATANASC-DIA-W < 1 OR DATANASC-DIA-W > 31
+                 DISPLAY "INVALID DATE OF BIRTH" AT 2030
+                 MOVE 0 TO WS-AGE-OK
+              ELSE
+                 PERFORM CAL-AGE
+                 IF AGE-W < WS-MIN-AGE
+                    DISPLAY "MINIMUM AGE NOT MET" AT 2030
+                    MOVE 0 TO WS-AGE-OK
+                 ELSE
+                    MOVE 1 TO WS-AGE-OK.
+
+       CAL-AGE.
+              COMPUTE AGE-W = ANO - DATANASC-ANO-W.
+              IF MES < DATANASC-MES-W
+                 OR (MES = DATANASC-MES-W AND DIA < DATANASC-DIA-W)
+                 SUBTRACT 1 FROM AGE-W.
+              MOVE AGE-W TO AGE-E.
+              DISPLAY AGE-E AT 0824.
 
        CAL-TOTAL.
               COMPUTE TOTAL-W = SALDO-W.
               MOVE    TOTAL-W TO TOTAL-E.
               DISPLAY TOTAL-E AT 1232.
+              DISPLAY ACCT-STATUS-W AT 1327.
 
-       RECORD.
+       CONFIRM-SAVE.
               DISPLAY "SAVE (S/N)? [ ]" AT 1430.
               ACCEPT WS-SAVE AT 1445 WITH PROMPT AUTO.
 
        RECORD-REG.
-              CLOSE .
-              OPEN EXTEND .
               MOVE REG-CLI-W TO REG-CLI.
-              WRITE REG-CLI.
-              IF ARQST NOT = "00"
-                   DISPLAY "ERROR OPS" AT 1535
-                   STOP " ".
-              CLOSE .
-              PERFORM OPEN-ARQ.
+              WRITE REG-CLI
+                  INVALID KEY
+                     DISPLAY "ERROR OPS" AT 1535
+                  NOT INVALID KEY
+                     PERFORM WRITE-AUDIT
+              END-WRITE.
+
+       WRITE-AUDIT.
+              MOVE COD-W      TO AUD-CODE.
+              MOVE "CLII"     TO AUD-PROGRAM.
+              MOVE ZEROS      TO AUD-OLD-BALANCE.
+              MOVE SALDO-W    TO AUD-NEW-BALANCE.
+              MOVE DATA-SIS   TO AUD-DATA-SIS.
+              OPEN EXTEND AUDIT-TRAIL.
+              WRITE REG-AUDIT.
+              IF ARQST-AUD NOT = "00"
+                 DISPLAY "AUDIT WRITE ERROR" AT 1535.
+              CLOSE AUDIT-TRAIL.
 
        CONTINUED.
               DISPLAY "CONTINUED (S/N)? [ ]" AT 1430.
@@ -154,8 +282,8 @@
               ELSE
                      DISPLAY WS-SPACE AT 1535
                      DISPLAY "WRITE S OU N" AT 1535.
-            
-       END.
+
+       END-PROGRAM.
               DISPLAY WS-MENS1 AT 1535.
-              CLOSE .
-              STOP RUN.      
+              CLOSE CLIENTS.
+              STOP RUN.
