@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: ALLSAFECYBER
+      * Date:
+      * Purpose: Banking C.R.U.D
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIENT-INTEREST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENT ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS DIGIT
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT AUDIT-TRAIL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+              SELECT CHECKPOINT ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUCTS.DAT".
+          COPY REGCLI.
+
+       FD AUDIT-TRAIL LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUDIT
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUDIT.
+                02 AUD-CODE        PIC 9(04).
+                02 AUD-PROGRAM     PIC X(08).
+                02 AUD-OLD-BALANCE PIC S9(05)V99.
+                02 AUD-NEW-BALANCE PIC S9(05)V99.
+                02 AUD-DATA-SIS.
+                     03 AUD-ANO PIC 9(04).
+                     03 AUD-MES PIC 9(02).
+                     03 AUD-DIA PIC 9(02).
+
+       FD CHECKPOINT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CHECKPOINT
+                VALUE OF FILE-ID IS "INTEREST.CKP".
+          01 REG-CHECKPOINT.
+                02 CKP-LAST-DIGIT PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+         01 ARQST                   PIC X(02).
+         01 ARQST-AUD               PIC X(02).
+         01 ARQST-CKP                PIC X(02).
+         01 WS-EOF                  PIC X(01) VALUE "N".
+         01 WS-OPEN-OK              PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY                PIC X(01) VALUE SPACES.
+         01 WS-LAST-DIGIT           PIC 9(04) VALUE ZEROS.
+         01 WS-INTEREST-RATE        PIC 9V9(04) VALUE 0,0100.
+         01 WS-INTEREST             PIC S9(05)V99.
+         01 BALANCE-OLD-W           PIC S9(05)V99.
+         01 WS-NEW-BALANCE          PIC S9(06)V99.
+         01 WS-MAX-BALANCE          PIC 9(05)V99 VALUE 99999,00.
+         01 WS-POSTED-COUNT         PIC 9(05) VALUE ZEROS.
+         01 DATA-SIS.
+                02 ANO PIC 9(04).
+                02 MES PIC 9(02).
+                02 DIA PIC 9(02).
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+              PERFORM OPEN-ARQ.
+              PERFORM READ-CHECKPOINT.
+              PERFORM READ-CLIENT.
+              PERFORM PROCESS-RECORD UNTIL WS-EOF = "Y".
+              PERFORM RESET-CHECKPOINT.
+              DISPLAY "INTEREST POSTED TO " WS-POSTED-COUNT " ACCOUNTS".
+              PERFORM END-PROGRAM.
+
+       OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              OPEN EXTEND AUDIT-TRAIL.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDIT-TRAIL.
+              CLOSE AUDIT-TRAIL.
+
+       OPEN-CLIENT.
+              OPEN I-O CLIENT.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 DISPLAY "UNABLE TO OPEN PRODUCTS.DAT - STATUS " ARQST
+                 STOP RUN.
+
+       READ-CHECKPOINT.
+              MOVE ZEROS TO WS-LAST-DIGIT.
+              OPEN INPUT CHECKPOINT.
+              IF ARQST-CKP = "00"
+                 READ CHECKPOINT
+                     AT END
+                        MOVE ZEROS TO WS-LAST-DIGIT
+                     NOT AT END
+                        MOVE CKP-LAST-DIGIT TO WS-LAST-DIGIT
+                 END-READ
+                 CLOSE CHECKPOINT.
+              IF WS-LAST-DIGIT NOT = ZEROS
+                 DISPLAY "RESUMING INTEREST RUN AFTER ACCOUNT "
+                    WS-LAST-DIGIT.
+
+       READ-CLIENT.
+              READ CLIENT NEXT AT END MOVE "Y" TO WS-EOF.
+
+       PROCESS-RECORD.
+              IF DIGIT > WS-LAST-DIGIT AND ACCT-STATUS = "O"
+                 PERFORM POST-INTEREST
+              ELSE IF DIGIT > WS-LAST-DIGIT
+                 MOVE DIGIT TO WS-LAST-DIGIT
+                 PERFORM WRITE-CHECKPOINT.
+              PERFORM READ-CLIENT.
+
+       POST-INTEREST.
+              COMPUTE WS-INTEREST ROUNDED = BALANCE * WS-INTEREST-RATE.
+              MOVE BALANCE TO BALANCE-OLD-W.
+              MOVE DIGIT TO WS-LAST-DIGIT.
+              PERFORM WRITE-CHECKPOINT.
+              COMPUTE WS-NEW-BALANCE = BALANCE + WS-INTEREST.
+              IF WS-INTEREST NOT = 0
+                 IF WS-NEW-BALANCE > WS-MAX-BALANCE
+                    DISPLAY "INTEREST SKIPPED - BALANCE LIMIT ACCOUNT "
+                       DIGIT
+                 ELSE
+                    COMPUTE BALANCE = WS-NEW-BALANCE
+                    COMPUTE TOTAL = BALANCE
+                    REWRITE REG-CLI
+                    IF ARQST NOT = "00"
+                       DISPLAY "ERROR POSTING INTEREST FOR ACCOUNT "
+                          DIGIT
+                    ELSE
+                       PERFORM WRITE-AUDIT
+                       ADD 1 TO WS-POSTED-COUNT
+                    END-IF
+                 END-IF.
+
+       WRITE-AUDIT.
+              MOVE DIGIT           TO AUD-CODE.
+              MOVE "CLIJ"          TO AUD-PROGRAM.
+              MOVE BALANCE-OLD-W   TO AUD-OLD-BALANCE.
+              MOVE BALANCE         TO AUD-NEW-BALANCE.
+              MOVE DATA-SIS        TO AUD-DATA-SIS.
+              OPEN EXTEND AUDIT-TRAIL.
+              WRITE REG-AUDIT.
+              IF ARQST-AUD NOT = "00"
+                 DISPLAY "AUDIT WRITE ERROR FOR ACCOUNT " DIGIT.
+              CLOSE AUDIT-TRAIL.
+
+       WRITE-CHECKPOINT.
+              MOVE WS-LAST-DIGIT TO CKP-LAST-DIGIT.
+              OPEN OUTPUT CHECKPOINT.
+              WRITE REG-CHECKPOINT.
+              CLOSE CHECKPOINT.
+
+       RESET-CHECKPOINT.
+              MOVE ZEROS TO CKP-LAST-DIGIT.
+              OPEN OUTPUT CHECKPOINT.
+              WRITE REG-CHECKPOINT.
+              CLOSE CHECKPOINT.
+
+       END-PROGRAM.
+              CLOSE CLIENT.
+              STOP RUN.
