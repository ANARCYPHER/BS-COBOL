@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: ALLSAFECYBER
+      * Date:
+      * Purpose: Banking C.R.U.D
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIENT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENT ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS DIGIT
+              FILE STATUS ARQST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUCTS.DAT".
+          COPY REGCLI.
+
+       WORKING-STORAGE SECTION.
+          01 REG-LINE-E.
+                02 DIGIT-E     PIC Z.ZZ9.
+                02 FILLER      PIC X(02) VALUE SPACES.
+                02 NAME-E      PIC X(30).
+                02 FILLER      PIC X(02) VALUE SPACES.
+                02 AGE-E       PIC ZZ9.
+                02 FILLER      PIC X(02) VALUE SPACES.
+                02 BALANCE-E   PIC -ZZ.ZZ9,99.
+                02 FILLER      PIC X(02) VALUE SPACES.
+                02 TOTAL-E     PIC -ZZZ.ZZ9,99.
+                02 FILLER      PIC X(02) VALUE SPACES.
+                02 STATUS-E    PIC X(01).
+
+         01 ARQST                   PIC X(02).
+         01 WS-EOF                  PIC X(01) VALUE "N".
+         01 WS-GRAND-TOTAL          PIC S9(08)V99 VALUE ZEROS.
+         01 WS-GRAND-TOTAL-E        PIC -ZZZ.ZZZ.ZZ9,99.
+         01 AGE-W                   PIC 9(03).
+         01 WS-OPEN-OK              PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY                PIC X(01) VALUE SPACES.
+         01 DATA-SIS.
+                02 ANO PIC 9(04).
+                02 MES PIC 9(02).
+                02 DIA PIC 9(02).
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+              PERFORM OPEN-ARQ.
+              PERFORM IMP-HEADER.
+              PERFORM READ-CLIENT.
+              PERFORM IMP-LINE UNTIL WS-EOF = "Y".
+              PERFORM IMP-TOTAL.
+              PERFORM END-PROGRAM.
+
+       OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+
+       OPEN-CLIENT.
+              OPEN INPUT CLIENT.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 DISPLAY "UNABLE TO OPEN PRODUCTS.DAT - STATUS " ARQST
+                 STOP RUN.
+
+       IMP-HEADER.
+              DISPLAY "DIGIT  NAME                            AGE   BAL"
+                 "ANCE       TOTAL      ST".
+              DISPLAY "----------------------------------------------"
+                 "-----------------------".
+
+       READ-CLIENT.
+              READ CLIENT NEXT AT END MOVE "Y" TO WS-EOF.
+
+       IMP-LINE.
+              MOVE DIGIT    TO DIGIT-E.
+              MOVE NAME     TO NAME-E.
+              PERFORM CAL-AGE.
+              MOVE BALANCE  TO BALANCE-E.
+              MOVE TOTAL    TO TOTAL-E.
+              MOVE ACCT-STATUS TO STATUS-E.
+              DISPLAY REG-LINE-E.
+              ADD BALANCE TO WS-GRAND-TOTAL.
+              PERFORM READ-CLIENT.
+
+       CAL-AGE.
+              COMPUTE AGE-W = ANO - DATANASC-ANO.
+              IF MES < DATANASC-MES
+                 OR (MES = DATANASC-MES AND DIA < DATANASC-DIA)
+                 SUBTRACT 1 FROM AGE-W.
+              MOVE AGE-W TO AGE-E.
+
+       IMP-TOTAL.
+              MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-E.
+              DISPLAY "----------------------------------------------"
+                 "-----------------------".
+              DISPLAY "GRAND TOTAL BALANCE: " WS-GRAND-TOTAL-E.
+
+       END-PROGRAM.
+              CLOSE CLIENT.
+              STOP RUN.
