@@ -0,0 +1,268 @@
+      ******************************************************************
+      * Author: ALLSAFECYBER
+      * Date:
+      * Purpose: Banking C.R.U.D
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-TRANSACTION.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENTS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE RANDOM
+              RECORD KEY IS DIGIT
+              LOCK MODE IS AUTOMATIC
+              FILE STATUS ARQST.
+
+              SELECT AUDIT-TRAIL ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUCTS.DAT".
+          COPY REGCLI.
+
+       FD AUDIT-TRAIL LABEL RECORD STANDARD
+                DATA RECORD IS REG-AUDIT
+                VALUE OF FILE-ID IS "AUDIT.DAT".
+          01 REG-AUDIT.
+                02 AUD-CODE        PIC 9(04).
+                02 AUD-PROGRAM     PIC X(08).
+                02 AUD-OLD-BALANCE PIC S9(05)V99.
+                02 AUD-NEW-BALANCE PIC S9(05)V99.
+                02 AUD-DATA-SIS.
+                     03 AUD-ANO PIC 9(04).
+                     03 AUD-MES PIC 9(02).
+                     03 AUD-DIA PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+          01 REG-CLI-E.
+                02 DIGIT-E    PIC Z.ZZ9.
+                02 NAME-E     PIC X(30).
+                02 DATANASC-E PIC 9(08).
+                02 BALANCE-E  PIC -ZZ.ZZ9,99.
+                02 TOTAL-E    PIC -ZZZ.ZZ9,99.
+                02 OVERDRAFT-LIMIT-E PIC ZZ.ZZ9,99.
+          01 REG-CLI-W.
+                02 DIGIT-W    PIC 9(04).
+                02 NAME-W     PIC X(30).
+                02 DATANASC-W PIC 9(08).
+                02 BALANCE-W  PIC S9(05)V99.
+                02 TOTAL-W    PIC S9(06)V99.
+                02 ACCT-STATUS-W PIC X(01).
+                02 OVERDRAFT-LIMIT-W PIC 9(05)V99 VALUE ZEROS.
+          01 BALANCE-OLD-W  PIC S9(05)V99.
+          01 AMOUNT-E       PIC -ZZ.ZZ9,99.
+          01 AMOUNT-W       PIC S9(05)V99.
+          01 NEW-BALANCE-W  PIC S9(06)V99.
+          01 DATA-SIS.
+                02 ANO PIC 9(04).
+                02 MES PIC 9(02).
+                02 DIA PIC 9(02).
+
+         01 ARQST     PIC X(02).
+         01 ARQST-AUD PIC X(02).
+         01 WS-OPTION PIC X(01) VALUE SPACES.
+         01 WS-SAVE   PIC X(01) VALUE SPACES.
+         01 WS-SPACE  PIC X(30) VALUE SPACES.
+         01 WS-MENS1  PIC X(20) VALUE "END OF PROGRAM".
+         01 WS-FL     PIC 9(01) VALUE ZEROS.
+         01 WS-OPEN-OK PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY  PIC X(01) VALUE SPACES.
+         01 WS-AMT-OK PIC 9(01) VALUE ZEROS.
+         01 WS-MAX-AMOUNT PIC S9(05)V99 VALUE 99999,00.
+         01 WS-MAX-BALANCE PIC 9(05)V99 VALUE 99999,00.
+
+       SCREEN SECTION.
+         01 MONITOR.
+              02 BLANK SCREEN.
+              02 LINE 2 COL 5 VALUE "  /  /  ".
+              02 COL 29 VALUE "DEPOSIT / WITHDRAWAL".
+              02 LINE 4 COL 19 VALUE "DIGIT of ACCOUNT:".
+              02 LINE 6 COL 19 VALUE "NAME OF OWNER:".
+              02 LINE 8 COL 19 VALUE "CURRENT BALANCE:".
+              02 LINE 10 COL 19 VALUE "AMOUNT (+DEPOSIT/-WITHDRAW):".
+              02 LINE 12 COL 19 VALUE "NEW BALANCE:".
+              02 LINE 13 COL 19 VALUE "STATUS:".
+              02 LINE 14 COL 19 VALUE "OVERDRAFT LIMIT:".
+              02 LINE 15 COL 25 VALUE "MESSAGE:".
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+              PERFORM OPEN-ARQ.
+              PERFORM PROCESS UNTIL WS-OPTION = "N".
+              PERFORM END-PROGRAM.
+
+       OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              OPEN EXTEND AUDIT-TRAIL.
+              IF ARQST-AUD NOT = "00"
+                     OPEN OUTPUT AUDIT-TRAIL.
+              CLOSE AUDIT-TRAIL.
+
+       OPEN-CLIENT.
+              OPEN I-O CLIENTS.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 CLOSE CLIENTS
+                 OPEN OUTPUT CLIENTS
+                 MOVE 1 TO WS-OPEN-OK.
+
+       PROCESS.
+              PERFORM IMP-MONITOR.
+              PERFORM GO-DADOS.
+              PERFORM SHOW-DADOS.
+              IF ACCT-STATUS-W NOT = "O"
+                 DISPLAY "ACCOUNT NOT OPEN FOR TRANSACTIONS" AT 2030
+                 MOVE "N" TO WS-SAVE
+              ELSE
+                 PERFORM ENTER-AMOUNT
+                 PERFORM CAL-NEW-BALANCE
+                 PERFORM CONFIRM-SAVE UNTIL WS-SAVE = "S" OR "N".
+              IF WS-SAVE = "S"
+                 PERFORM RECORD-REG
+              ELSE
+                 DISPLAY "TRANSACTION NOT RECORDED" AT 2030.
+              PERFORM CONTINUA UNTIL WS-OPTION = "S" OR "N".
+
+       IMP-MONITOR.
+              DISPLAY MONITOR.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              DISPLAY DIA AT 0205.
+              DISPLAY MES AT 0208.
+              DISPLAY ANO AT 0211.
+      * ----------------------------- Variable initialization
+              MOVE SPACE TO WS-OPTION
+                             WS-SAVE
+                             NAME-E.
+              MOVE ZEROS TO DIGIT-E
+                             DATANASC-E
+                             BALANCE-E
+                             TOTAL-E
+                             AMOUNT-E
+                             AMOUNT-W
+                             WS-FL
+                             WS-AMT-OK.
+
+       GO-DADOS.
+              PERFORM GO-DIGIT UNTIL WS-FL = 1.
+              DISPLAY WS-SPACE AT 2030.
+              MOVE DIGIT-W    TO DIGIT-E.
+              MOVE NAME-W     TO NAME-E.
+              MOVE DATANASC-W TO DATANASC-E.
+              MOVE BALANCE-W  TO BALANCE-E.
+              MOVE BALANCE-W  TO BALANCE-OLD-W.
+              MOVE OVERDRAFT-LIMIT-W TO OVERDRAFT-LIMIT-E.
+
+       GO-DIGIT.
+              ACCEPT DIGIT-E AT 0438 WITH PROMPT AUTO.
+              MOVE DIGIT-E TO DIGIT-W.
+              IF DIGIT-W = 9999
+                 DISPLAY WS-MENS1 AT 1535
+                 CLOSE CLIENTS
+                 STOP RUN.
+              MOVE DIGIT-W TO DIGIT.
+              READ CLIENTS
+                  INVALID KEY
+                     MOVE 2 TO WS-FL
+                  NOT INVALID KEY
+                     MOVE REG-CLI TO REG-CLI-W
+                     MOVE 1 TO WS-FL
+                     MOVE BALANCE-W TO BALANCE-OLD-W
+                     PERFORM WRITE-AUDIT
+              END-READ.
+              IF WS-FL = 2
+                 DISPLAY "NO REGISTRY" AT 2030.
+
+       SHOW-DADOS.
+           DISPLAY NAME-E        AT 0636.
+           DISPLAY DATANASC-E    AT 0831.
+           DISPLAY BALANCE-E     AT 1035.
+           DISPLAY ACCT-STATUS-W AT 1327.
+           DISPLAY OVERDRAFT-LIMIT-E AT 1436.
+
+       ENTER-AMOUNT.
+           PERFORM ACCEPT-AMOUNT UNTIL WS-AMT-OK = 1.
+
+       ACCEPT-AMOUNT.
+           DISPLAY WS-SPACE AT 2030.
+           ACCEPT AMOUNT-E AT 1248 WITH PROMPT AUTO.
+           MOVE AMOUNT-E TO AMOUNT-W.
+           IF AMOUNT-W = 0
+              DISPLAY "AMOUNT CANNOT BE ZERO" AT 2030
+              MOVE 0 TO WS-AMT-OK
+           ELSE IF FUNCTION ABS(AMOUNT-W) > WS-MAX-AMOUNT
+              DISPLAY "AMOUNT EXCEEDS MAXIMUM ALLOWED" AT 2030
+              MOVE 0 TO WS-AMT-OK
+           ELSE
+              MOVE 1 TO WS-AMT-OK.
+
+       CAL-NEW-BALANCE.
+           COMPUTE NEW-BALANCE-W = BALANCE-W + AMOUNT-W.
+           IF NEW-BALANCE-W < (0 - OVERDRAFT-LIMIT-W)
+              DISPLAY "INSUFFICIENT FUNDS - OVERDRAFT LIMIT EXCEEDED"
+                 AT 2030
+              MOVE "N" TO WS-SAVE
+           ELSE IF NEW-BALANCE-W > WS-MAX-BALANCE
+              DISPLAY "BALANCE EXCEEDS MAXIMUM ALLOWED" AT 2030
+              MOVE "N" TO WS-SAVE
+           ELSE
+              COMPUTE BALANCE-W = NEW-BALANCE-W
+              COMPUTE TOTAL-W = BALANCE-W
+              MOVE BALANCE-W TO BALANCE-E
+              MOVE TOTAL-W   TO TOTAL-E
+              DISPLAY BALANCE-E AT 1035
+              DISPLAY TOTAL-E   AT 1235.
+
+       CONFIRM-SAVE.
+           DISPLAY "SAVE (S/N)? [ ]" AT 1430.
+           ACCEPT WS-SAVE AT 1445 WITH PROMPT AUTO.
+
+       RECORD-REG.
+           MOVE REG-CLI-W TO REG-CLI.
+           REWRITE REG-CLI.
+           IF ARQST NOT = "00"
+                DISPLAY "ERROR OPS" AT 1535
+                STOP " ".
+           PERFORM WRITE-AUDIT.
+
+       WRITE-AUDIT.
+           MOVE DIGIT-W         TO AUD-CODE.
+           MOVE "CLIT"          TO AUD-PROGRAM.
+           MOVE BALANCE-OLD-W   TO AUD-OLD-BALANCE.
+           MOVE BALANCE-W       TO AUD-NEW-BALANCE.
+           MOVE DATA-SIS        TO AUD-DATA-SIS.
+           OPEN EXTEND AUDIT-TRAIL.
+           WRITE REG-AUDIT.
+           IF ARQST-AUD NOT = "00"
+                DISPLAY "AUDIT WRITE ERROR" AT 1535
+                STOP " ".
+           CLOSE AUDIT-TRAIL.
+
+       CONTINUA.
+           DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
+           ACCEPT WS-OPTION AT 1447 WITH PROMPT AUTO.
+           IF WS-OPTION = "S" OR = "N"
+                  DISPLAY WS-SPACE AT 1430
+                  DISPLAY WS-SPACE AT 1535
+           ELSE
+                  DISPLAY WS-SPACE AT 1535
+                  DISPLAY "WRITE S OU N" AT 1535.
+
+       END-PROGRAM.
+           DISPLAY WS-MENS1 AT 1535.
+           CLOSE CLIENTS.
+           STOP RUN.
