@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: ALLSAFECYBER
+      * Date:
+      * Purpose: Banking C.R.U.D
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CLIENT-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CLIENT ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS DIGIT
+              FILE STATUS ARQST.
+
+              SELECT EXPORT-FILE ASSIGN TO DISK
+              ORGANIZATION SEQUENTIAL
+              ACCESS MODE SEQUENTIAL
+              FILE STATUS ARQST-EXP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CLI
+                VALUE OF FILE-ID IS "PRODUCTS.DAT".
+          COPY REGCLI.
+
+       FD EXPORT-FILE LABEL RECORD STANDARD
+                DATA RECORD IS REG-EXPORT
+                VALUE OF FILE-ID IS "EXPORT.CSV".
+          01 REG-EXPORT PIC X(65).
+
+       WORKING-STORAGE SECTION.
+          01 REG-LINE-E.
+                02 DIGIT-E    PIC 9(04).
+                02 FILLER     PIC X(01) VALUE ";".
+                02 NAME-E     PIC X(30).
+                02 FILLER     PIC X(01) VALUE ";".
+                02 DATANASC-E PIC 9(08).
+                02 FILLER     PIC X(01) VALUE ";".
+                02 BALANCE-E  PIC -ZZZZ9,99.
+                02 FILLER     PIC X(01) VALUE ";".
+                02 TOTAL-E    PIC -ZZZZZ9,99.
+
+         01 ARQST                   PIC X(02).
+         01 ARQST-EXP               PIC X(02).
+         01 WS-EOF                  PIC X(01) VALUE "N".
+         01 WS-OPEN-OK              PIC 9(01) VALUE ZEROS.
+         01 WS-RETRY                PIC X(01) VALUE SPACES.
+         01 WS-EXPORT-COUNT         PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       START-PROGRAM.
+              PERFORM OPEN-ARQ.
+              PERFORM READ-CLIENT.
+              PERFORM EXPORT-LINE UNTIL WS-EOF = "Y".
+              DISPLAY "EXPORTED " WS-EXPORT-COUNT " ACCOUNTS TO "
+                 "EXPORT.CSV".
+              PERFORM END-PROGRAM.
+
+       OPEN-ARQ.
+              MOVE 0 TO WS-OPEN-OK.
+              PERFORM OPEN-CLIENT UNTIL WS-OPEN-OK = 1.
+              OPEN OUTPUT EXPORT-FILE.
+
+       OPEN-CLIENT.
+              OPEN INPUT CLIENT.
+              IF ARQST = "00"
+                 MOVE 1 TO WS-OPEN-OK
+              ELSE IF ARQST = "91"
+                 DISPLAY "FILE BUSY - TRY AGAIN"
+                 ACCEPT WS-RETRY
+              ELSE
+                 DISPLAY "UNABLE TO OPEN PRODUCTS.DAT - STATUS " ARQST
+                 STOP RUN.
+
+       READ-CLIENT.
+              READ CLIENT NEXT AT END MOVE "Y" TO WS-EOF.
+
+       EXPORT-LINE.
+              MOVE DIGIT    TO DIGIT-E.
+              MOVE NAME     TO NAME-E.
+              MOVE DATANASC TO DATANASC-E.
+              MOVE BALANCE  TO BALANCE-E.
+              MOVE TOTAL    TO TOTAL-E.
+              MOVE REG-LINE-E TO REG-EXPORT.
+              WRITE REG-EXPORT.
+              IF ARQST-EXP NOT = "00"
+                 DISPLAY "EXPORT WRITE ERROR FOR ACCOUNT " DIGIT
+              ELSE
+                 ADD 1 TO WS-EXPORT-COUNT.
+              PERFORM READ-CLIENT.
+
+       END-PROGRAM.
+              CLOSE CLIENT.
+              CLOSE EXPORT-FILE.
+              STOP RUN.
