@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared client record layout - PRODUCTS.DAT
+      * Copied into the FD of every program that reads or writes the
+      * client file, so a layout change only has to be made once.
+      ******************************************************************
+       01 REG-CLI.
+             02 DIGIT            PIC 9(04).
+             02 NAME             PIC X(30).
+             02 DATANASC         PIC 9(08).
+             02 DATANASC-R REDEFINES DATANASC.
+                  03 DATANASC-ANO PIC 9(04).
+                  03 DATANASC-MES PIC 9(02).
+                  03 DATANASC-DIA PIC 9(02).
+             02 BALANCE          PIC S9(05)V99.
+             02 TOTAL            PIC S9(06)V99.
+             02 ACCT-STATUS      PIC X(01).
+             02 OVERDRAFT-LIMIT  PIC 9(05)V99 VALUE ZEROS.
